@@ -7,11 +7,24 @@
        special-names.
        input-output section.
        file-control.
+           select array-file assign to w-filename
+               organization is sequential
+               file status is w-file-status.
        data division.
        file section.
+       fd  array-file.
+      * fr-data's width has to be a literal, not MAX-LINKAGE (defined
+      * in working-storage's definitions.cpy) - file section comes
+      * first in the data division, so the constant isn't in scope
+      * yet. keep this in step with MAX-LINKAGE by hand if it changes.
+       01  array-file-rec.
+           03  fr-element-sz pic 9(09).
+           03  fr-length     pic 9(09).
+           03  fr-capacity   pic 9(09).
+           03  fr-data       pic x(2048).
        working-storage section.
        copy "definitions.cpy"
-           replacing ==!MAX-PARAMS-NUM== by ==3==
+           replacing ==!MAX-PARAMS-NUM== by ==6==
            .
 
        78  INITIAL-CAPACITY value 2.
@@ -21,25 +34,66 @@
        77  w-capacity   pic 9(09) value 0.
        77  w-old-capacity  pic 9(09) value 0.
        77  w-bytes-to-shift  pic 9(09) value 0.
-       77  w-offset-ptr usage pointer value 0.
-       77  w-where-to-move-ptr usage pointer value 0.
-       77  w-tmp-ptr usage pointer value 0.
+       77  w-offset-ptr usage pointer value null.
+       77  w-where-to-move-ptr usage pointer value null.
+       77  w-tmp-ptr usage pointer value null.
+       77  w-offset-bytes pic 9(09) value 0.
        77  w-index pic 9(MAX-NUMBER-SIZE).
        77  w-out-element pic x(2048).
 
+       78  QSORT-STACK-MAX value 100.
+
        01  w-qsort-stack-tbl value zeros.
            03  w-qsort-stack occurs 100.
                05 w-qsort-stack-from pic 9(09).
                05 w-qsort-stack-to   pic 9(09).
 
        77  w-qsort-stack-idx pic 9(09) value 0.
+       77  w-left-size pic 9(09) value 0.
+       77  w-right-size pic 9(09) value 0.
        77  w-qsort-pivot-idx pic 9(09) value 0.
        77  w-from pic 9(09) value 0.
        77  w-to   pic 9(09) value 0.
-       77  w-step pic 9(09) value 0.
+       77  w-i    pic 9(09) value 0.
+       77  w-j    pic 9(09) value 0.
+       77  w-swap-idx-1 pic 9(09) value 0.
+       77  w-swap-idx-2 pic 9(09) value 0.
+       77  w-mid pic 9(09) value 0.
+
+       77  w-swap-tmp-ptr usage pointer value null.
+       77  w-pivot-value-ptr usage pointer value null.
+       77  w-ptr-i usage pointer value null.
+       77  w-ptr-j usage pointer value null.
+
+       77  w-key-offset pic 9(09) value 0.
+       77  w-key-length pic 9(09) value 0.
+       77  w-descending pic 9(01) value 0.
+       77  w-filename pic x(100).
+       77  w-file-status pic x(02) value "00".
+
+      * central bookkeeping for every array currently outstanding in
+      * this run, kept in step by register-array/unregister-array/
+      * sync-registry - populated from array:new through array:stats,
+      * never seen directly by a caller.
+       77  w-registry-max pic 9(09) value 200.
+       77  w-registry-count pic 9(09) value 0.
+       77  w-registry-idx pic 9(09) value 0.
+
+       01  w-registry-tbl.
+           03  w-registry-entry occurs 200 times.
+               05  w-registry-ptr        usage pointer value null.
+               05  w-registry-element-sz pic 9(09) value 0.
+               05  w-registry-length     pic 9(09) value 0.
+               05  w-registry-capacity   pic 9(09) value 0.
 
-       77  w-swap-tmp-ptr usage pointer value 0.
-       77  w-pivot-value-ptr usage pointer value 0.
+       01  w-stats-out.
+           03  w-stats-found      pic 9(01).
+               88  w-stats-is-found    value 1.
+               88  w-stats-not-found   value 0.
+           03  w-stats-count      pic 9(09).
+           03  w-stats-element-sz pic 9(09).
+           03  w-stats-length     pic 9(09).
+           03  w-stats-capacity   pic 9(09).
 
        linkage section.
        copy "array.cpy" replacing ==!PREFIX!== by ==l-==.
@@ -47,6 +101,14 @@
        77  l-element pic x(MAX-LINKAGE).
        77  l-out-element pic x(MAX-LINKAGE).
        77  l-index pic 9(MAX-NUMBER-SIZE).
+       77  l-key-offset pic 9(09).
+       77  l-key-length pic 9(09).
+       77  l-descending pic 9(01).
+       77  l-filename pic x(100).
+       77  l-found pic 9(01).
+       77  l-count pic 9(09).
+       77  l-length pic 9(09).
+       77  l-capacity pic 9(09).
 
        77  d-array pic x(MAX-LINKAGE).
        77  d-swap-tmp pic x(MAX-LINKAGE).
@@ -66,12 +128,20 @@
                ==!W== by ==element-sz==
                ==!N== by ==2==.
 
+           if w-element-sz > MAX-LINKAGE
+              set w-array-element-too-big to true
+              go to array-new-exit
+           end-if.
+
            move w-element-sz to w-array-element-sz.
            move INITIAL-CAPACITY to w-array-capacity.
            perform alloc thru alloc-ex.
 
            move 0 to w-array-length.
+           set w-array-ok to true.
+           perform register-array thru register-array-ex.
 
+       array-new-exit.
            copy "movex.pdv" replacing
                ==!W== by ==array==
                ==!N== by ==1==.
@@ -83,13 +153,15 @@
                ==!W== by ==array==
                ==!N== by ==1==.
 
-           if w-array-ptr = 0
-              $RETURN
+           if w-array-ptr = null
+              go to array-free-exit
            end-if.
 
+           perform unregister-array thru unregister-array-ex.
            call "m$free" using w-array-ptr.
            initialize w-array.
 
+       array-free-exit.
            copy "movex.pdv" replacing
                ==!W== by ==array==
                ==!N== by ==1==.
@@ -103,10 +175,13 @@
                ==!N== by ==1==.
 
            perform realloc thru realloc-ex.
-           compute w-offset-ptr =
-              w-array-ptr + (w-array-element-sz * w-array-length).
+           move w-array-length to w-index.
+           perform elem-offset thru elem-offset-ex.
            perform move-linkage-value-to-the-array
               thru move-linkage-value-to-the-array-ex.
+           add 1 to w-array-length.
+           set w-array-ok to true.
+           perform sync-registry thru sync-registry-ex.
 
            copy "movex.pdv" replacing
                ==!W== by ==array==
@@ -123,13 +198,215 @@
                ==!N== by ==3==.
 
            if w-index >= w-array-length
-              $RETURN
+              set w-array-bad-index to true
+              go to array-insert-exit
            end-if.
            perform realloc thru realloc-ex.
            perform shift-the-array thru shift-the-array-ex.
            perform move-linkage-value-to-the-array
               thru move-linkage-value-to-the-array-ex.
+           add 1 to w-array-length.
+           set w-array-ok to true.
+           perform sync-registry thru sync-registry-ex.
+
+       array-insert-exit.
+           copy "movex.pdv" replacing
+               ==!W== by ==array==
+               ==!N== by ==1==.
+           $RETURN.
+
+       entry "array:delete" using l-array l-index.
+           $CATCHPARAMS.
+           copy "catchx.pdv" replacing
+               ==!W== by ==array==
+               ==!N== by ==1==.
+           copy "catch9.pdv" replacing
+               ==!W== by ==index==
+               ==!N== by ==2==.
+
+           if w-array-length = 0
+              set w-array-empty to true
+              go to array-delete-exit
+           end-if.
+           if w-index >= w-array-length
+              set w-array-bad-index to true
+              go to array-delete-exit
+           end-if.
+           perform shift-the-array-down thru shift-the-array-down-ex.
+           subtract 1 from w-array-length.
+           set w-array-ok to true.
+           perform sync-registry thru sync-registry-ex.
+
+       array-delete-exit.
+           copy "movex.pdv" replacing
+               ==!W== by ==array==
+               ==!N== by ==1==.
+           $RETURN.
+
+       entry "array:update" using l-array l-element l-index.
+           $CATCHPARAMS.
+           copy "catchx.pdv" replacing
+               ==!W== by ==array==
+               ==!N== by ==1==.
+           copy "catch9.pdv" replacing
+               ==!W== by ==index==
+               ==!N== by ==3==.
+
+           if w-index >= w-array-length
+              set w-array-bad-index to true
+              go to array-update-exit
+           end-if.
+           perform elem-offset thru elem-offset-ex.
+           perform move-linkage-value-to-the-array
+              thru move-linkage-value-to-the-array-ex.
+           set w-array-ok to true.
+
+       array-update-exit.
+           copy "movex.pdv" replacing
+               ==!W== by ==array==
+               ==!N== by ==1==.
+           $RETURN.
+
+       entry "array:shrink" using l-array.
+           $CATCHPARAMS.
+           copy "catchx.pdv" replacing
+               ==!W== by ==array==
+               ==!N== by ==1==.
+
+           perform shrink thru shrink-ex.
+           set w-array-ok to true.
+           perform sync-registry thru sync-registry-ex.
+
+           copy "movex.pdv" replacing
+               ==!W== by ==array==
+               ==!N== by ==1==.
+           $RETURN.
+
+      * checkpoint the array to a sequential file: one header record
+      * (element size / length) followed by one data record per
+      * element.
+       entry "array:save-file" using l-array l-filename.
+           $CATCHPARAMS.
+           copy "catchx.pdv" replacing
+               ==!W== by ==array==
+               ==!N== by ==1==.
+           copy "catchx.pdv" replacing
+               ==!W== by ==filename==
+               ==!N== by ==2==.
+
+           open output array-file.
+           if w-file-status not = "00"
+              set w-array-file-error to true
+              go to array-save-file-exit
+           end-if.
+
+           initialize array-file-rec.
+           move w-array-element-sz to fr-element-sz.
+           move w-array-length to fr-length.
+           move w-array-capacity to fr-capacity.
+           write array-file-rec.
+           if w-file-status not = "00"
+              set w-array-file-error to true
+              close array-file
+              go to array-save-file-exit
+           end-if.
+
+           move 0 to w-index.
+           perform until w-index >= w-array-length
+              perform elem-offset thru elem-offset-ex
+              set address of d-array to w-offset-ptr
+              initialize array-file-rec
+              move d-array(1:w-array-element-sz)
+                 to fr-data(1:w-array-element-sz)
+              write array-file-rec
+              if w-file-status not = "00"
+                 set w-array-file-error to true
+                 exit perform
+              end-if
+              add 1 to w-index
+           end-perform.
+
+           if not w-array-file-error
+              set w-array-ok to true
+           end-if.
+           close array-file.
 
+       array-save-file-exit.
+           copy "movex.pdv" replacing
+               ==!W== by ==array==
+               ==!N== by ==1==.
+           $RETURN.
+
+      * restart from a checkpoint written by array:save-file. the
+      * incoming l-array is treated as fresh - any storage it already
+      * owns is released first so restart never leaks the old buffer.
+       entry "array:load-file" using l-array l-filename.
+           $CATCHPARAMS.
+           copy "catchx.pdv" replacing
+               ==!W== by ==array==
+               ==!N== by ==1==.
+           copy "catchx.pdv" replacing
+               ==!W== by ==filename==
+               ==!N== by ==2==.
+
+           open input array-file.
+           if w-file-status not = "00"
+              set w-array-file-error to true
+              go to array-load-file-exit
+           end-if.
+
+           read array-file
+              at end
+              initialize array-file-rec
+           end-read.
+           if w-file-status not = "00" and w-file-status not = "10"
+              set w-array-file-error to true
+              close array-file
+              go to array-load-file-exit
+           end-if.
+
+           if w-array-ptr not = null
+              perform unregister-array thru unregister-array-ex
+              call "m$free" using w-array-ptr
+              initialize w-array
+           end-if.
+
+           move fr-element-sz to w-array-element-sz.
+           move fr-length to w-array-length.
+           move fr-capacity to w-array-capacity.
+           if w-array-capacity < w-array-length
+              move w-array-length to w-array-capacity
+           end-if.
+           if w-array-capacity < INITIAL-CAPACITY
+              move INITIAL-CAPACITY to w-array-capacity
+           end-if.
+           perform alloc thru alloc-ex.
+           perform register-array thru register-array-ex.
+
+           move 0 to w-index.
+           perform until w-index >= w-array-length
+              read array-file
+                 at end
+                 set w-array-file-error to true
+                 exit perform
+              end-read
+              if w-file-status not = "00" and w-file-status not = "10"
+                 set w-array-file-error to true
+                 exit perform
+              end-if
+              perform elem-offset thru elem-offset-ex
+              set address of d-array to w-offset-ptr
+              move fr-data(1:w-array-element-sz)
+                 to d-array(1:w-array-element-sz)
+              add 1 to w-index
+           end-perform.
+
+           if not w-array-file-error and not w-array-registry-full
+              set w-array-ok to true
+           end-if.
+           close array-file.
+
+       array-load-file-exit.
            copy "movex.pdv" replacing
                ==!W== by ==array==
                ==!N== by ==1==.
@@ -145,51 +422,395 @@
                ==!W== by ==index==
                ==!N== by ==3==.
 
-           compute w-offset-ptr =
-              w-array-ptr + (w-array-element-sz * w-index).
+           if w-index >= w-array-length
+              set w-array-bad-index to true
+              go to array-get-exit
+           end-if.
+           perform elem-offset thru elem-offset-ex.
            set address of d-array to w-offset-ptr.
            move d-array(1:w-array-element-sz)
               to l-out-element(1:w-args-size(2)).
+           set w-array-ok to true.
 
+       array-get-exit.
+           copy "movex.pdv" replacing
+               ==!W== by ==array==
+               ==!N== by ==1==.
+           $RETURN.
+
+       entry "array:length" using l-array l-index.
+           $CATCHPARAMS.
+           copy "catchx.pdv" replacing
+               ==!W== by ==array==
+               ==!N== by ==1==.
+
+           move w-array-length to l-index.
+           set w-array-ok to true.
+           copy "movex.pdv" replacing
+               ==!W== by ==array==
+               ==!N== by ==1==.
+           $RETURN.
+
+       entry "array:capacity" using l-array l-index.
+           $CATCHPARAMS.
+           copy "catchx.pdv" replacing
+               ==!W== by ==array==
+               ==!N== by ==1==.
+
+           move w-array-capacity to l-index.
+           set w-array-ok to true.
+           copy "movex.pdv" replacing
+               ==!W== by ==array==
+               ==!N== by ==1==.
+           $RETURN.
+
+      * linear scan for an element whose full value matches l-element.
+       entry "array:find" using l-array l-element l-index.
+           $CATCHPARAMS.
+           copy "catchx.pdv" replacing
+               ==!W== by ==array==
+               ==!N== by ==1==.
+
+           set w-array-not-found to true.
+           move 0 to w-index.
+           perform until w-index >= w-array-length
+              perform elem-offset thru elem-offset-ex
+              set address of d-array to w-offset-ptr
+              if d-array(1:w-array-element-sz) =
+                 l-element(1:w-array-element-sz)
+                 set w-array-ok to true
+                 exit perform
+              end-if
+              add 1 to w-index
+           end-perform.
+
+           if w-array-not-found
+              move 0 to l-index
+           else
+              move w-index to l-index
+           end-if.
+           copy "movex.pdv" replacing
+               ==!W== by ==array==
+               ==!N== by ==1==.
+           $RETURN.
+
+      * binary search over an array already sorted (by array:sort) on
+      * the same l-key-offset/l-key-length/l-descending key.
+       entry "array:search" using l-array l-element l-key-offset
+           l-key-length l-descending l-index.
+           $CATCHPARAMS.
+           copy "catchx.pdv" replacing
+               ==!W== by ==array==
+               ==!N== by ==1==.
+           copy "catch9.pdv" replacing
+               ==!W== by ==key-offset==
+               ==!N== by ==3==.
+           copy "catch9.pdv" replacing
+               ==!W== by ==key-length==
+               ==!N== by ==4==.
+           copy "catch9.pdv" replacing
+               ==!W== by ==descending==
+               ==!N== by ==5==.
+
+           if w-key-length = 0
+              move 0 to w-key-offset
+              move w-array-element-sz to w-key-length
+           end-if.
+
+           if w-key-offset + w-key-length > w-array-element-sz
+              set w-array-bad-index to true
+              go to array-search-exit
+           end-if.
+
+           set w-array-not-found to true.
+           move 0 to w-index.
+
+           if w-array-length > 0
+              move 0 to w-from
+              compute w-to = w-array-length - 1
+
+              perform until w-from > w-to
+                 compute w-mid = w-from + (w-to - w-from) / 2
+                 move w-mid to w-index
+                 perform elem-offset thru elem-offset-ex
+                 set address of d-array to w-offset-ptr
+
+                 if d-array(w-key-offset + 1:w-key-length) =
+                    l-element(w-key-offset + 1:w-key-length)
+                    set w-array-ok to true
+                    exit perform
+                 end-if
+
+                 if (w-descending = 1 and
+                     d-array(w-key-offset + 1:w-key-length) >
+                        l-element(w-key-offset + 1:w-key-length))
+                    or
+                    (w-descending not = 1 and
+                     d-array(w-key-offset + 1:w-key-length) <
+                        l-element(w-key-offset + 1:w-key-length))
+                    compute w-from = w-mid + 1
+                 else
+                    if w-mid = 0
+                       exit perform
+                    end-if
+                    compute w-to = w-mid - 1
+                 end-if
+              end-perform
+           end-if.
+
+           if w-array-not-found
+              move 0 to l-index
+           else
+              move w-index to l-index
+           end-if.
+
+       array-search-exit.
+           copy "movex.pdv" replacing
+               ==!W== by ==array==
+               ==!N== by ==1==.
+           $RETURN.
+
+      * keyed companion to the plain positional entries, built on the
+      * same w-array storage - no separate hash table, just a linear
+      * scan over the key slice. a zero key-length means "the whole
+      * element is the key", same convention as array:search.
+       entry "array:put-keyed" using l-array l-element l-key-offset
+           l-key-length.
+           $CATCHPARAMS.
+           copy "catchx.pdv" replacing
+               ==!W== by ==array==
+               ==!N== by ==1==.
+           copy "catch9.pdv" replacing
+               ==!W== by ==key-offset==
+               ==!N== by ==3==.
+           copy "catch9.pdv" replacing
+               ==!W== by ==key-length==
+               ==!N== by ==4==.
+
+           if w-key-length = 0
+              move 0 to w-key-offset
+              move w-array-element-sz to w-key-length
+           end-if.
+
+           if w-key-offset + w-key-length > w-array-element-sz
+              set w-array-bad-index to true
+              go to array-put-keyed-exit
+           end-if.
+
+           move 0 to w-index.
+           perform until w-index >= w-array-length
+              perform elem-offset thru elem-offset-ex
+              set address of d-array to w-offset-ptr
+              if d-array(w-key-offset + 1:w-key-length) =
+                 l-element(w-key-offset + 1:w-key-length)
+                 set w-array-dup-index to true
+                 go to array-put-keyed-exit
+              end-if
+              add 1 to w-index
+           end-perform.
+
+           perform realloc thru realloc-ex.
+           move w-array-length to w-index.
+           perform elem-offset thru elem-offset-ex.
+           perform move-linkage-value-to-the-array
+              thru move-linkage-value-to-the-array-ex.
+           add 1 to w-array-length.
+           set w-array-ok to true.
+           perform sync-registry thru sync-registry-ex.
+
+       array-put-keyed-exit.
+           copy "movex.pdv" replacing
+               ==!W== by ==array==
+               ==!N== by ==1==.
+           $RETURN.
+
+       entry "array:get-keyed" using l-array l-element l-key-offset
+           l-key-length l-out-element.
+           $CATCHPARAMS.
+           copy "catchx.pdv" replacing
+               ==!W== by ==array==
+               ==!N== by ==1==.
+           copy "catch9.pdv" replacing
+               ==!W== by ==key-offset==
+               ==!N== by ==3==.
+           copy "catch9.pdv" replacing
+               ==!W== by ==key-length==
+               ==!N== by ==4==.
+
+           if w-key-length = 0
+              move 0 to w-key-offset
+              move w-array-element-sz to w-key-length
+           end-if.
+
+           if w-key-offset + w-key-length > w-array-element-sz
+              set w-array-bad-index to true
+              go to array-get-keyed-exit
+           end-if.
+
+           set w-array-not-found to true.
+           move 0 to w-index.
+           perform until w-index >= w-array-length
+              perform elem-offset thru elem-offset-ex
+              set address of d-array to w-offset-ptr
+              if d-array(w-key-offset + 1:w-key-length) =
+                 l-element(w-key-offset + 1:w-key-length)
+                 set w-array-ok to true
+                 move d-array(1:w-array-element-sz)
+                    to l-out-element(1:w-array-element-sz)
+                 exit perform
+              end-if
+              add 1 to w-index
+           end-perform.
+
+       array-get-keyed-exit.
+           copy "movex.pdv" replacing
+               ==!W== by ==array==
+               ==!N== by ==1==.
+           $RETURN.
+
+      * report on the arrays currently outstanding in this run (i.e.
+      * new'd but not yet free'd), for operations utilities watching
+      * for storage leaks. l-index is both input and output: callers
+      * start it at 1 and, on every call that comes back found, pass
+      * back (l-index + 1) next time. the entry itself skips over any
+      * registry slot emptied by array:free - it does not stop just
+      * because the slot it was asked to look at is a hole - and hands
+      * back in l-index the actual slot the data came from, so the
+      * caller's "+1" always resumes past the row it just saw rather
+      * than replaying the same hole forever. not-found means the
+      * registry has nothing left at or beyond the requested slot,
+      * i.e. iteration is done. every call also carries the current
+      * live-array count, so any single successful call is enough to
+      * answer "how many".
+       entry "array:stats" using l-index l-found l-count l-element-sz
+           l-length l-capacity.
+           $CATCHPARAMS.
+           copy "catch9.pdv" replacing
+               ==!W== by ==index==
+               ==!N== by ==1==.
+
+           initialize w-stats-out.
+           move w-registry-count to w-stats-count.
+
+           if w-index = 0
+              move 1 to w-index
+           end-if.
+
+           perform until w-index > w-registry-max
+                 or w-registry-ptr(w-index) not = null
+              add 1 to w-index
+           end-perform.
+
+           if w-index > w-registry-max
+              set w-stats-not-found to true
+           else
+              set w-stats-is-found to true
+              move w-registry-element-sz(w-index) to w-stats-element-sz
+              move w-registry-length(w-index) to w-stats-length
+              move w-registry-capacity(w-index) to w-stats-capacity
+           end-if.
+
+           move w-stats-found to l-found.
+           move w-stats-count to l-count.
+           move w-stats-element-sz to l-element-sz.
+           move w-stats-length to l-length.
+           move w-stats-capacity to l-capacity.
+           move w-index to l-index.
            $RETURN.
 
        post-process.
            goback.
 
-       entry "array:sort" using l-array.
+       entry "array:sort" using l-array l-key-offset l-key-length
+           l-descending.
            $CATCHPARAMS.
            copy "catchx.pdv" replacing
                ==!W== by ==array==
                ==!N== by ==1==.
+           copy "catch9.pdv" replacing
+               ==!W== by ==key-offset==
+               ==!N== by ==2==.
+           copy "catch9.pdv" replacing
+               ==!W== by ==key-length==
+               ==!N== by ==3==.
+           copy "catch9.pdv" replacing
+               ==!W== by ==descending==
+               ==!N== by ==4==.
 
-           call "m$alloc" using w-pivot-value-ptr w-array-element-sz.
-           call "m$alloc" using w-swap-tmp-ptr w-array-element-sz.
-           set address of d-pivot-value to w-pivot-value-ptr.
-           set address of d-swap-tmp to w-swap-tmp-ptr.
-           set address of d-array to w-array-ptr.
-           move zeros to w-qsort-stack-tbl.
-           move w-element-sz to w-step.
+      * a zero key length means "sort on the whole element".
+           if w-key-length = 0
+              move 0 to w-key-offset
+              move w-array-element-sz to w-key-length
+           end-if.
 
-           move 1 to w-qsort-stack-idx
-           move 1 to w-qsort-stack(w-qsort-stack-idx)
-           move w-array-length to w-qsort-stack(w-qsort-stack-idx)
+           if w-key-offset + w-key-length > w-array-element-sz
+              set w-array-bad-index to true
+              go to array-sort-exit
+           end-if.
 
-           perform until w-qsort-stack-idx > 0
-              move w-qsort-stack(w-qsort-stack-idx) to w-from
-              move w-qsort-stack(w-qsort-stack-idx) to w-to
-              subtract 1 from w-qsort-stack-idx
+           set w-array-ok to true.
 
-              compute w-qsort-pivot-idx = w-from + (w-to - w-from) / 2
-           end-perform.
+           if w-array-length > 1
+              call "m$alloc" using w-array-element-sz w-pivot-value-ptr
+              call "m$alloc" using w-array-element-sz w-swap-tmp-ptr
+              set address of d-pivot-value to w-pivot-value-ptr
+              set address of d-swap-tmp to w-swap-tmp-ptr
+              move zeros to w-qsort-stack-tbl
 
-           call "m$free" using w-pivot-value-ptr.
-           call "m$free" using w-swap-tmp-ptr.
+              move 1 to w-qsort-stack-idx
+              move 0 to w-qsort-stack-from(w-qsort-stack-idx)
+              compute w-qsort-stack-to(w-qsort-stack-idx) =
+                 w-array-length - 1
 
+              perform until w-qsort-stack-idx = 0
+                 move w-qsort-stack-from(w-qsort-stack-idx) to w-from
+                 move w-qsort-stack-to(w-qsort-stack-idx) to w-to
+                 subtract 1 from w-qsort-stack-idx
+
+                 if w-from < w-to
+                    perform qsort-partition thru qsort-partition-ex
+
+                    move 0 to w-left-size
+                    move 0 to w-right-size
+                    if w-qsort-pivot-idx > w-from + 1
+                       compute w-left-size =
+                          w-qsort-pivot-idx - 1 - w-from
+                    end-if
+                    if w-qsort-pivot-idx < w-to - 1
+                       compute w-right-size =
+                          w-to - w-qsort-pivot-idx - 1
+                    end-if
+
+      * push the bigger of the two sub-ranges first so the smaller one
+      * ends up on top of the stack and is processed next - that bounds
+      * the stack depth at O(log n) instead of O(n) on skewed splits.
+                    if w-left-size > w-right-size
+                       perform push-left-range
+                          thru push-left-range-ex
+                       perform push-right-range
+                          thru push-right-range-ex
+                    else
+                       perform push-right-range
+                          thru push-right-range-ex
+                       perform push-left-range
+                          thru push-left-range-ex
+                    end-if
+                 end-if
+              end-perform
+
+              call "m$free" using w-pivot-value-ptr
+              call "m$free" using w-swap-tmp-ptr
+           end-if.
+
+       array-sort-exit.
+           copy "movex.pdv" replacing
+               ==!W== by ==array==
+               ==!N== by ==1==.
            $RETURN.
 
 
        alloc.
-           compute w-capacity = w-array-capacity * w-element-sz.
+           compute w-capacity = w-array-capacity * w-array-element-sz.
            call "m$alloc" using w-capacity w-array-ptr.
        alloc-ex.
            exit.
@@ -199,21 +820,130 @@
               exit paragraph
            end-if
 
-           compute w-old-capacity = w-array-capacity * w-element-sz.
+           compute w-old-capacity =
+              w-array-capacity * w-array-element-sz.
            multiply w-array-capacity by 2 giving w-array-capacity.
            move w-array-ptr to w-tmp-ptr.
            perform alloc thru alloc-ex.
+           perform repoint-registry thru repoint-registry-ex.
            call "m$copy" using w-array-ptr w-tmp-ptr w-old-capacity.
            call "m$free" using w-tmp-ptr.
            initialize w-tmp-ptr.
        realloc-ex.
            exit.
 
+      * release capacity down to the current length (or the module's
+      * initial capacity, whichever is bigger) - the mirror image of
+      * realloc, for callers that just purged a lot of elements.
+       shrink.
+           if w-array-length < INITIAL-CAPACITY
+              move INITIAL-CAPACITY to w-capacity
+           else
+              move w-array-length to w-capacity
+           end-if.
+
+           if w-capacity >= w-array-capacity
+              exit paragraph
+           end-if.
+
+           compute w-old-capacity =
+              w-array-length * w-array-element-sz.
+           move w-array-ptr to w-tmp-ptr.
+           move w-capacity to w-array-capacity.
+           perform alloc thru alloc-ex.
+           perform repoint-registry thru repoint-registry-ex.
+           call "m$copy" using w-array-ptr w-tmp-ptr w-old-capacity.
+           call "m$free" using w-tmp-ptr.
+           initialize w-tmp-ptr.
+       shrink-ex.
+           exit.
+
+      * add the array now at w-array-ptr to the outstanding-arrays
+      * registry (called once, from array:new/array:load-file, after
+      * the descriptor is fully populated).
+       register-array.
+           move 1 to w-registry-idx.
+           perform until w-registry-idx > w-registry-max
+                 or w-registry-ptr(w-registry-idx) = null
+              add 1 to w-registry-idx
+           end-perform.
+
+           if w-registry-idx <= w-registry-max
+              move w-array-ptr to w-registry-ptr(w-registry-idx)
+              move w-array-element-sz
+                 to w-registry-element-sz(w-registry-idx)
+              move w-array-length to w-registry-length(w-registry-idx)
+              move w-array-capacity
+                 to w-registry-capacity(w-registry-idx)
+              add 1 to w-registry-count
+           else
+              set w-array-registry-full to true
+           end-if.
+       register-array-ex.
+           exit.
+
+      * drop the array at w-array-ptr from the registry (called from
+      * array:free/array:load-file before the storage it describes is
+      * released).
+       unregister-array.
+           if w-array-ptr not = null
+              move 1 to w-registry-idx
+              perform until w-registry-idx > w-registry-max
+                 if w-registry-ptr(w-registry-idx) = w-array-ptr
+                    initialize w-registry-entry(w-registry-idx)
+                    subtract 1 from w-registry-count
+                    exit perform
+                 end-if
+                 add 1 to w-registry-idx
+              end-perform
+           end-if.
+       unregister-array-ex.
+           exit.
+
+      * realloc/shrink hand w-array-ptr a brand new address and free
+      * the old one at w-tmp-ptr - repoint the registry's entry (still
+      * keyed by the old address) so it tracks the array instead of
+      * going stale, called right after alloc reassigns w-array-ptr
+      * and before the old buffer is freed.
+       repoint-registry.
+           if w-tmp-ptr not = null
+              move 1 to w-registry-idx
+              perform until w-registry-idx > w-registry-max
+                 if w-registry-ptr(w-registry-idx) = w-tmp-ptr
+                    move w-array-ptr to w-registry-ptr(w-registry-idx)
+                    exit perform
+                 end-if
+                 add 1 to w-registry-idx
+              end-perform
+           end-if.
+       repoint-registry-ex.
+           exit.
+
+      * refresh the registry's length/capacity/element-sz snapshot for
+      * the array at w-array-ptr after a mutating call.
+       sync-registry.
+           if w-array-ptr not = null
+              move 1 to w-registry-idx
+              perform until w-registry-idx > w-registry-max
+                 if w-registry-ptr(w-registry-idx) = w-array-ptr
+                    move w-array-element-sz
+                       to w-registry-element-sz(w-registry-idx)
+                    move w-array-length
+                       to w-registry-length(w-registry-idx)
+                    move w-array-capacity
+                       to w-registry-capacity(w-registry-idx)
+                    exit perform
+                 end-if
+                 add 1 to w-registry-idx
+              end-perform
+           end-if.
+       sync-registry-ex.
+           exit.
+
        compute-shift-params.
-           compute w-offset-ptr =
-              w-array-ptr + (w-array-element-sz * w-index).
-           add w-array-element-sz to w-offset-ptr
-              giving w-where-to-move-ptr.
+           perform elem-offset thru elem-offset-ex.
+           set w-where-to-move-ptr to w-offset-ptr.
+           set w-where-to-move-ptr up by w-array-element-sz.
            compute w-bytes-to-shift =
               (w-array-length - w-index) * w-array-element-sz
            end-compute.
@@ -221,6 +951,110 @@
        compute-shift-params-ex.
            exit.
 
+       elem-offset.
+           compute w-offset-bytes = w-array-element-sz * w-index.
+           set w-offset-ptr to w-array-ptr.
+           set w-offset-ptr up by w-offset-bytes.
+
+       elem-offset-ex.
+           exit.
+
+      * lomuto partition of w-from thru w-to (inclusive) around the
+      * element currently at w-to, comparing only the w-key-offset /
+      * w-key-length slice of each element. leaves the pivot's final
+      * resting place in w-qsort-pivot-idx.
+       qsort-partition.
+           move w-to to w-index.
+           perform elem-offset thru elem-offset-ex.
+           call "m$copy" using w-pivot-value-ptr w-offset-ptr
+              w-array-element-sz.
+
+           move w-from to w-i.
+           move w-from to w-j.
+
+           perform until w-j >= w-to
+              move w-j to w-index
+              perform elem-offset thru elem-offset-ex
+              set address of d-array to w-offset-ptr
+
+              if w-descending = 1
+                 if d-array(w-key-offset + 1:w-key-length) >
+                    d-pivot-value(w-key-offset + 1:w-key-length)
+                    move w-i to w-swap-idx-1
+                    move w-j to w-swap-idx-2
+                    perform qsort-swap thru qsort-swap-ex
+                    add 1 to w-i
+                 end-if
+              else
+                 if d-array(w-key-offset + 1:w-key-length) <
+                    d-pivot-value(w-key-offset + 1:w-key-length)
+                    move w-i to w-swap-idx-1
+                    move w-j to w-swap-idx-2
+                    perform qsort-swap thru qsort-swap-ex
+                    add 1 to w-i
+                 end-if
+              end-if
+
+              add 1 to w-j
+           end-perform.
+
+           move w-i to w-swap-idx-1.
+           move w-to to w-swap-idx-2.
+           perform qsort-swap thru qsort-swap-ex.
+
+           move w-i to w-qsort-pivot-idx.
+
+       qsort-partition-ex.
+           exit.
+
+      * push [w-from, w-qsort-pivot-idx - 1] onto the qsort stack, if
+      * that sub-range still has more than one element - guarded
+      * against a full stack (should never actually fire once the
+      * bigger-range-first push order bounds depth at O(log n), but a
+      * corrupted/degenerate split should fail safe, not overrun the
+      * table).
+       push-left-range.
+           if w-left-size > 0 and w-qsort-stack-idx < QSORT-STACK-MAX
+              add 1 to w-qsort-stack-idx
+              move w-from to w-qsort-stack-from(w-qsort-stack-idx)
+              compute w-qsort-stack-to(w-qsort-stack-idx) =
+                 w-qsort-pivot-idx - 1
+           end-if.
+       push-left-range-ex.
+           exit.
+
+      * push [w-qsort-pivot-idx + 1, w-to] onto the qsort stack, same
+      * guards as push-left-range.
+       push-right-range.
+           if w-right-size > 0 and w-qsort-stack-idx < QSORT-STACK-MAX
+              add 1 to w-qsort-stack-idx
+              compute w-qsort-stack-from(w-qsort-stack-idx) =
+                 w-qsort-pivot-idx + 1
+              move w-to to w-qsort-stack-to(w-qsort-stack-idx)
+           end-if.
+       push-right-range-ex.
+           exit.
+
+      * swap the elements at w-swap-idx-1 and w-swap-idx-2 through the
+      * scratch buffer allocated for array:sort.
+       qsort-swap.
+           move w-swap-idx-1 to w-index.
+           perform elem-offset thru elem-offset-ex.
+           set w-ptr-i to w-offset-ptr.
+
+           move w-swap-idx-2 to w-index.
+           perform elem-offset thru elem-offset-ex.
+           set w-ptr-j to w-offset-ptr.
+
+           call "m$copy" using w-swap-tmp-ptr w-ptr-i
+              w-array-element-sz.
+           call "m$copy" using w-ptr-i w-ptr-j w-array-element-sz.
+           call "m$copy" using w-ptr-j w-swap-tmp-ptr
+              w-array-element-sz.
+
+       qsort-swap-ex.
+           exit.
+
        shift-the-array.
            perform compute-shift-params thru compute-shift-params-ex.
            call "m$copy"
@@ -231,11 +1065,37 @@
        shift-the-array-ex.
            exit.
 
+      * collapse the gap left by array:delete - copy elements
+      * w-index + 1 thru w-array-length - 1 back one slot, over the
+      * element being removed.
+       compute-delete-shift-params.
+           perform elem-offset thru elem-offset-ex.
+           set w-where-to-move-ptr to w-offset-ptr.
+           set w-where-to-move-ptr up by w-array-element-sz.
+           compute w-bytes-to-shift =
+              (w-array-length - w-index - 1) * w-array-element-sz
+           end-compute.
+
+       compute-delete-shift-params-ex.
+           exit.
+
+       shift-the-array-down.
+           perform compute-delete-shift-params
+              thru compute-delete-shift-params-ex.
+           if w-bytes-to-shift > 0
+              call "m$copy"
+                 using w-offset-ptr
+                       w-where-to-move-ptr
+                       w-bytes-to-shift
+           end-if.
+
+       shift-the-array-down-ex.
+           exit.
+
        move-linkage-value-to-the-array.
            set address of d-array to w-offset-ptr.
            move l-element(1:w-args-size(2))
               to d-array(1:w-array-element-sz).
-           add 1 to w-array-length.
 
        move-linkage-value-to-the-array-ex.
            exit.
