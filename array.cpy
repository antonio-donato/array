@@ -0,0 +1,20 @@
+      * array descriptor - copied once per instance (PREFIX = w- for
+      * the module's working copy, PREFIX = l- for the linkage
+      * parameter every entry point receives). the descriptor is the
+      * only thing that has to survive between calls, so it lives in
+      * the caller's storage and is round-tripped through w-!PREFIX!
+      * on every entry (catchx.pdv in, movex.pdv out).
+       01  !PREFIX!array.
+           03  !PREFIX!array-ptr        usage pointer.
+           03  !PREFIX!array-element-sz pic 9(09).
+           03  !PREFIX!array-length     pic 9(09).
+           03  !PREFIX!array-capacity   pic 9(09).
+           03  !PREFIX!array-status     pic 9(02).
+               88  !PREFIX!array-ok               value 0.
+               88  !PREFIX!array-bad-index        value 1.
+               88  !PREFIX!array-dup-index        value 2.
+               88  !PREFIX!array-element-too-big  value 3.
+               88  !PREFIX!array-not-found        value 4.
+               88  !PREFIX!array-empty            value 5.
+               88  !PREFIX!array-file-error       value 6.
+               88  !PREFIX!array-registry-full    value 7.
