@@ -0,0 +1,11 @@
+      * common size limits shared by every entry point in array.cbl,
+      * plus the per-call argument-size table that $catchparams fills
+      * in (actual byte length of each linkage parameter on the
+      * current call, since callers do not always pass a full
+      * MAX-LINKAGE-sized buffer).
+       78  MAX-LINKAGE      value 2048.
+       78  MAX-NUMBER-SIZE  value 9.
+
+       01  w-args-info.
+           03  w-args-size occurs !MAX-PARAMS-NUM times
+                           pic 9(09) value 0.
